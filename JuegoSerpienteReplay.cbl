@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author:     D. Alvarez
+      * Date:       2026-08-09
+      * Purpose:    Reproduce, movimiento por movimiento, una partida
+      *             grabada en MOVELOG.DAT por JuegoSerpiente.
+      * Tectonics:  cobc
+      ******************************************************************
+      * Modification History
+      * ----------------------------------------------------------------
+      * 2026-08-09  DA  Programa inicial de reproduccion de partidas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUEGOSERPIENTE-REPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVELOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MOVELOG-FILE.
+       01  ML-RECORD.
+           05  ML-TECLA               PIC X.
+           05  FILLER                 PIC X.
+           05  ML-POS-X               PIC 9(02).
+           05  FILLER                 PIC X.
+           05  ML-POS-Y               PIC 9(02).
+           05  FILLER                 PIC X.
+           05  ML-CONTADOR            PIC 9(02).
+           05  FILLER                 PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MOVELOG-STATUS          PIC XX.
+       01  WS-EOF-MOVELOG             PIC X VALUE "N".
+           88  EOF-MOVELOG                   VALUE "S".
+       01  WS-CONTADOR-JUGADAS        PIC 9(05) VALUE ZERO.
+       01  WS-PAUSA-REPLAY            PIC X.
+
+       SCREEN SECTION.
+
+       01  SS-O BACKGROUND-COLOR IS 02 HIGHLIGHT.
+           05 LINE ML-POS-Y COL ML-POS-X VALUE "  ".
+
+       01  SS-LIMPIAR-PANTALLA.
+           05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           DISPLAY SS-LIMPIAR-PANTALLA.
+           DISPLAY "REPRODUCIENDO MOVELOG.DAT... (CUALQUIER TECLA".
+           DISPLAY "PARA AVANZAR AL SIGUIENTE MOVIMIENTO)".
+
+           OPEN INPUT MOVELOG-FILE.
+           IF WS-MOVELOG-STATUS NOT = "00"
+               DISPLAY "NO SE ENCONTRO MOVELOG.DAT."
+               GO TO 000-FIN
+           END-IF.
+
+           PERFORM 100-LEER-Y-MOSTRAR THRU 100-FIN
+               UNTIL EOF-MOVELOG.
+
+           CLOSE MOVELOG-FILE.
+           DISPLAY "FIN DE LA REPRODUCCION. JUGADAS: "
+               WS-CONTADOR-JUGADAS.
+
+       000-FIN. EXIT.
+
+       GOBACK.
+
+      *----------------------------------------------------------------
+      * 100-LEER-Y-MOSTRAR  --  read one MOVELOG.DAT entry and redraw
+      * the head position it recorded, pausing for a keystroke so the
+      * run can be stepped through one move at a time.
+      *----------------------------------------------------------------
+       100-LEER-Y-MOSTRAR.
+
+           READ MOVELOG-FILE
+               AT END
+                   MOVE "S" TO WS-EOF-MOVELOG
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-JUGADAS
+                   DISPLAY SS-O LINE ML-POS-Y COL ML-POS-X
+                   ACCEPT WS-PAUSA-REPLAY LINE 1 COL 1 TIME 1
+           END-READ.
+
+       100-FIN. EXIT.
