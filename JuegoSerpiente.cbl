@@ -1,121 +1,942 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-PAUSA               PIC X.
-       01  WS-Y                   PIC 99 VALUE 03.
-       01  WS-X                   PIC 99 VALUE 15.
-       01  WS-CONTADOR            PIC 99 VALUE ZERO.
-       01  WS-MOVIMIENTO          PIC A  VALUE ' '.
-       01  WS-INDICE              PIC 99 VALUE ZEROS.
-       01  WS-LARGO               PIC 99.
-       01  WS-SALTOS              PIC 99.
-
-       01  WS-SERPIENTE OCCURS 100 TIMES INDEXED BY WS-INDICE.
-           05 WS-CUADRO           PIC 99.
-           05 WS-POS-X            PIC 99.
-           05 WS-POS-Y            PIC 99.
-           05 WS-CUERPO           PIC XX VALUE "  ".
-
-       SCREEN SECTION.
-
-       01  SS-O BACKGROUND-COLOR IS 02 HIGHLIGHT.
-           05 LINE WS-Y COL WS-X VALUE "  ".
-
-
-       01  SS-LIMPIAR-PANTALLA.
-           05 BLANK SCREEN.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-       000-INICIO.
-
-           PERFORM UNTIL WS-CONTADOR = 50
-               ADD 3 TO WS-CONTADOR
-               DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
-               MOVE WS-Y TO WS-POS-Y(1)
-               MOVE WS-CONTADOR TO WS-POS-X(1)
-               ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME 1
-               DISPLAY SS-LIMPIAR-PANTALLA
-
-               PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
-
-               IF WS-MOVIMIENTO = 'K' OR 'k'
-                   PERFORM 100-ABAJO THRU 100-FIN
-               ELSE IF WS-MOVIMIENTO = "I" OR "i"
-                   PERFORM 300-ARRIBA THRU 300-FIN
-           END-PERFORM.
-
-       000-FIN. EXIT
-
-       GOBACK.
-
-       100-ABAJO.
-
-           PERFORM UNTIL WS-CONTADOR = 50
-           ADD 1 TO WS-Y
-           DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
-           MOVE WS-Y TO WS-POS-Y(1)
-               MOVE WS-CONTADOR TO WS-POS-X(1)
-           ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME 1
-           DISPLAY SS-LIMPIAR-PANTALLA
-           PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
-
-           IF WS-MOVIMIENTO = "L" OR  "l"
-               PERFORM 000-INICIO THRU 000-FIN
-           ELSE IF WS-MOVIMIENTO = "J" OR "j"
-               PERFORM 200-IZQUIERDA THRU 200-FIN
-           END-PERFORM.
-
-       100-FIN. EXIT.
-
-       200-IZQUIERDA.
-
-           PERFORM UNTIL WS-CONTADOR = 50
-           SUBTRACT 3 FROM WS-CONTADOR
-           DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
-           ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME 1
-           DISPLAY SS-LIMPIAR-PANTALLA
-           IF WS-MOVIMIENTO = "I" OR "i"
-               PERFORM 300-ARRIBA THRU 300-FIN
-           ELSE IF WS-MOVIMIENTO = "k" OR "K"
-               PERFORM 100-ABAJO THRU 100-FIN
-           END-PERFORM.
-
-       200-FIN. EXIT.
-
-
-       300-ARRIBA.
-           PERFORM UNTIL WS-CONTADOR = 50
-           SUBTRACT 1 FROM WS-Y
-           DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
-           ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME 1
-           ACCEPT SS-LIMPIAR-PANTALLA
-           IF WS-MOVIMIENTO = "L" OR "l"
-               PERFORM 000-INICIO THRU 000-FIN
-           ELSE IF WS-MOVIMIENTO = "J" OR "j"
-               PERFORM 200-IZQUIERDA THRU 200-FIN
-           END-PERFORM.
-
-       300-FIN. EXIT.
-
-
-       400-CUERPO-SERPIENTE.
-
-           DISPLAY SS-O LINE WS-POS-Y(1)  COL WS-POS-X(1).
-           MOVE WS-POS-Y(1) TO WS-POS-Y(2).
-           MOVE WS-POS-X(1) TO WS-POS-X(2).
-
-      *     DISPLAY SS-O LINE WS-POS-X(2) COL WS-POS-Y(2).
-
-
-       400-FIN. EXIT.
+      ******************************************************************
+      * Author:     D. Alvarez
+      * Date:       2024-02-10
+      * Purpose:    Consola - Juego de la Serpiente
+      * Tectonics:  cobc
+      ******************************************************************
+      * Modification History
+      * ----------------------------------------------------------------
+      * 2026-08-09  DA  Persist high scores to SCORES.DAT and show a
+      *                 top-10 list on startup.
+      * 2026-08-09  DA  Added real collision detection against the
+      *                 screen edges and the snake's own body.
+      * 2026-08-09  DA  Track WS-LARGO and grow the whole body on
+      *                 each tick instead of two fixed segments.
+      * 2026-08-09  DA  Added food generation driven by WS-SALTOS.
+      * 2026-08-09  DA  Externalized board size and starting position
+      *                 to BOARD.CFG.
+      * 2026-08-09  DA  Added pause/resume via a checkpoint file.
+      * 2026-08-09  DA  Added an optional second player (WASD) sharing
+      *                 the WS-SERPIENTE table.
+      * 2026-08-09  DA  Added a MOVELOG.DAT session log, replayable via
+      *                 JuegoSerpienteReplay.
+      * 2026-08-09  DA  Added a difficulty prompt controlling
+      *                 WS-VELOCIDAD, used by every movement ACCEPT.
+      * 2026-08-09  DA  Added an end-of-session summary screen
+      *                 (SS-RESUMEN) shown before GOBACK.
+      * 2026-08-09  DA  Corrected the SCORES/BOARD/CHECKPOINT/MOVELOG
+      *                 file-name literals to include their extensions.
+      *                 Clamped WS-CONTADOR at the left wall instead of
+      *                 letting it underflow. Seeded the starting column
+      *                 from BOARD.CFG. Checkpoint now saves/restores
+      *                 the active movement direction for both players
+      *                 and is truncated once loaded or once a game
+      *                 ends normally, so a stale pause is never
+      *                 re-offered.
+      * 2026-08-09  DA  Capped WS-LARGO at 50 in two-player mode so
+      *                 player 1's body can no longer grow into the
+      *                 reserved WS-SERPIENTE(51)/(52) slots. Food
+      *                 placement now checks the whole 100-entry table
+      *                 instead of just 1..WS-LARGO, so it can't spawn
+      *                 on player 2. Checkpoint now also saves/restores
+      *                 WS-MODO-JUGADORES, so resuming a paused game
+      *                 always keeps the mode it was paused in.
+      * 2026-08-09  DA  Guarded the WS-CONTADOR/WS-Y counters with
+      *                 ON SIZE ERROR so a large configured board can
+      *                 no longer wrap them past the screen edge
+      *                 undetected. Checkpoint now also saves/restores
+      *                 WS-JUGADAS. MOVELOG.DAT is opened OUTPUT for a
+      *                 fresh game and EXTEND only when resuming, so a
+      *                 new run no longer appends onto an unrelated
+      *                 prior session's log. The initial food item in a
+      *                 fresh two-player game is now placed after
+      *                 player 2's starting segments are marked, so it
+      *                 can no longer spawn on top of them. Score
+      *                 writes now retry on a duplicate SC-CLAVE by
+      *                 bumping the timestamp instead of dropping the
+      *                 score silently.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORES-FILE ASSIGN TO "SCORES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-SCORES-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO "BOARD.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVELOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SCORES-FILE.
+       01  SC-RECORD.
+           05  SC-CLAVE.
+               10  SC-TIMESTAMP       PIC 9(14).
+           05  SC-INICIALES           PIC X(03).
+           05  SC-PUNTAJE             PIC 9(04).
+           05  SC-FECHA               PIC X(08).
+           05  SC-HORA                PIC X(08).
+
+       FD  CONFIG-FILE.
+       01  CFG-RECORD                 PIC X(80).
+       01  CFG-CAMPOS REDEFINES CFG-RECORD.
+           05  CFG-ALTO               PIC 9(02).
+           05  CFG-ANCHO              PIC 9(02).
+           05  CFG-INICIO-Y           PIC 9(02).
+           05  CFG-INICIO-X           PIC 9(02).
+           05  FILLER                 PIC X(72).
+
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05  CK-CONTADOR            PIC 9(02).
+           05  CK-SALTOS              PIC 9(02).
+           05  CK-JUGADAS             PIC 9(05).
+           05  CK-LARGO               PIC 9(02).
+           05  CK-POS-Y               PIC 9(02).
+           05  CK-POS-X               PIC 9(02).
+           05  CK-COMIDA-Y            PIC 9(02).
+           05  CK-COMIDA-X            PIC 9(02).
+           05  CK-DIR1                PIC X.
+           05  CK-DIR2                PIC X.
+           05  CK-MODO-JUGADORES      PIC X.
+           05  CK-SERPIENTE OCCURS 100 TIMES.
+               10  CK-S-CUADRO        PIC 9(02).
+               10  CK-S-POS-X         PIC 9(02).
+               10  CK-S-POS-Y         PIC 9(02).
+               10  CK-S-CUERPO        PIC XX.
+
+       FD  MOVELOG-FILE.
+       01  ML-RECORD.
+           05  ML-TECLA               PIC X.
+           05  FILLER                 PIC X VALUE SPACE.
+           05  ML-POS-X               PIC 9(02).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  ML-POS-Y               PIC 9(02).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  ML-CONTADOR            PIC 9(02).
+           05  FILLER                 PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PAUSA               PIC X.
+       01  WS-Y                   PIC 99 VALUE 03.
+       01  WS-X                   PIC 99 VALUE 15.
+       01  WS-CONTADOR            PIC 99 VALUE ZERO.
+       01  WS-MOVIMIENTO          PIC A  VALUE ' '.
+       01  WS-INDICE              PIC 99 VALUE ZEROS.
+       01  WS-LARGO               PIC 99.
+       01  WS-SALTOS              PIC 99.
+
+       01  WS-SERPIENTE OCCURS 100 TIMES INDEXED BY WS-INDICE.
+           05 WS-CUADRO           PIC 99.
+           05 WS-POS-X            PIC 99.
+           05 WS-POS-Y            PIC 99.
+           05 WS-CUERPO           PIC XX VALUE "  ".
+
+      *----------------------------------------------------------------
+      * Puntajes altos (SCORES.DAT)
+      *----------------------------------------------------------------
+       01  WS-SCORES-STATUS       PIC XX.
+       01  WS-EOF-SCORES          PIC X  VALUE "N".
+           88  EOF-SCORES                VALUE "S".
+       01  WS-PUNTAJE-GRABADO     PIC X.
+
+       01  WS-INICIALES           PIC X(03) VALUE "AAA".
+       01  WS-FECHA-SIS           PIC X(08).
+       01  WS-HORA-SIS            PIC X(08).
+       01  WS-HORA-NUM REDEFINES WS-HORA-SIS PIC 9(08).
+
+       01  WS-TOP10-CONTADOR      PIC 99 VALUE ZERO.
+       01  WS-SUB                 PIC 99 COMP.
+       01  WS-SUB2                PIC 99 COMP.
+
+       01  WS-TOP10-TABLA.
+           05  WS-TOP10-ENTRADA OCCURS 10 TIMES.
+               10  WS-TOP10-INICIALES PIC X(03).
+               10  WS-TOP10-PUNTAJE   PIC 9(04).
+               10  WS-TOP10-FECHA     PIC X(08).
+
+      *----------------------------------------------------------------
+      * Control de colision / fin de partida
+      *----------------------------------------------------------------
+       01  WS-INICIADO            PIC X  VALUE "N".
+       01  WS-FIN-JUEGO           PIC X  VALUE "N".
+           88  FIN-JUEGO                 VALUE "S".
+       01  WS-ALTO-PANTALLA       PIC 99 VALUE 24.
+       01  WS-ANCHO-PANTALLA      PIC 99 VALUE 80.
+       01  WS-PREV-X              PIC 99.
+       01  WS-PREV-Y              PIC 99.
+       01  WS-CABEZA-IDX          PIC 99 COMP.
+       01  WS-DIR1                PIC X  VALUE "D".
+       01  WS-VELOCIDAD           PIC 99 COMP VALUE 1.
+       01  WS-JUGADAS             PIC 9(05) COMP VALUE ZERO.
+       01  WS-TECLA-RESUMEN       PIC X.
+
+      *----------------------------------------------------------------
+      * Segundo jugador (WASD), cabeza en la posicion 51 de
+      * WS-SERPIENTE
+      *----------------------------------------------------------------
+       01  WS-MODO-JUGADORES       PIC X VALUE "1".
+       01  WS-DIR2                 PIC X VALUE "A".
+       01  WS-PREV-X2              PIC 99.
+       01  WS-PREV-Y2              PIC 99.
+       01  WS-LARGO-MAXIMO         PIC 99 VALUE 99.
+
+      *----------------------------------------------------------------
+      * Comida (500-GENERAR-COMIDA)
+      *----------------------------------------------------------------
+       01  WS-COMIDA-X             PIC 99.
+       01  WS-COMIDA-Y             PIC 99.
+       01  WS-COMIDA-VALIDA        PIC X VALUE "N".
+       01  WS-SEMILLA              PIC 9(04) COMP.
+       01  WS-ALEATORIO            PIC 9V9(9).
+
+      *----------------------------------------------------------------
+      * Configuracion del tablero (BOARD.CFG)
+      *----------------------------------------------------------------
+       01  WS-CFG-STATUS            PIC XX.
+
+      *----------------------------------------------------------------
+      * Pausa / reanudacion (CHECKPOINT.DAT)
+      *----------------------------------------------------------------
+       01  WS-CKPT-STATUS            PIC XX.
+       01  WS-PAUSADO                PIC X VALUE "N".
+       01  WS-CHECKPOINT-CARGADO     PIC X VALUE "N".
+       01  WS-RESPUESTA              PIC X VALUE SPACE.
+
+      *----------------------------------------------------------------
+      * Bitacora de movimientos (MOVELOG.DAT)
+      *----------------------------------------------------------------
+       01  WS-MOVELOG-STATUS         PIC XX.
+
+       SCREEN SECTION.
+
+       01  SS-O BACKGROUND-COLOR IS 02 HIGHLIGHT.
+           05 LINE WS-Y COL WS-X VALUE "  ".
+
+       01  SS-COMIDA BACKGROUND-COLOR IS 04 HIGHLIGHT.
+           05 LINE WS-COMIDA-Y COL WS-COMIDA-X VALUE "@".
+
+
+       01  SS-LIMPIAR-PANTALLA.
+           05 BLANK SCREEN.
+
+       01  SS-RESUMEN.
+           05 BLANK SCREEN.
+           05 LINE 05 COL 20 VALUE "==== FIN DE LA PARTIDA ====".
+           05 LINE 07 COL 20 VALUE "PUNTAJE FINAL. . . .:".
+           05 LINE 07 COL 42 PIC ZZZ9 FROM WS-CONTADOR.
+           05 LINE 08 COL 20 VALUE "COMIDA CONSUMIDA . .:".
+           05 LINE 08 COL 42 PIC ZZZ9 FROM WS-SALTOS.
+           05 LINE 09 COL 20 VALUE "MOVIMIENTOS. . . . .:".
+           05 LINE 09 COL 42 PIC ZZZZ9 FROM WS-JUGADAS.
+           05 LINE 11 COL 20 VALUE "PRESIONE UNA TECLA PARA SALIR...".
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       000-INICIO.
+
+           IF WS-INICIADO NOT = "S"
+               PERFORM 010-CARGAR-CONFIGURACION THRU 010-FIN
+               PERFORM 025-PEDIR-INICIALES THRU 025-FIN
+               PERFORM 026-SELECCIONAR-MODO THRU 026-FIN
+               PERFORM 027-SELECCIONAR-DIFICULTAD THRU 027-FIN
+               PERFORM 030-CARGAR-TOP10 THRU 030-FIN
+               PERFORM 040-VERIFICAR-CHECKPOINT THRU 040-FIN
+               PERFORM 015-ABRIR-BITACORA THRU 015-FIN
+               IF WS-CHECKPOINT-CARGADO NOT = "S"
+                   PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 100
+                       MOVE ZERO TO WS-CUADRO(WS-SUB)
+                   END-PERFORM
+                   MOVE 2 TO WS-LARGO
+                   MOVE ZERO TO WS-SALTOS
+                   MOVE ZERO TO WS-JUGADAS
+                   MOVE WS-X TO WS-CONTADOR
+                   ACCEPT WS-HORA-SIS FROM TIME
+                   COMPUTE WS-SEMILLA =
+                       FUNCTION MOD(WS-HORA-NUM, 9999) + 1
+                   MOVE FUNCTION RANDOM(WS-SEMILLA) TO WS-ALEATORIO
+                   IF WS-MODO-JUGADORES = "2"
+                       COMPUTE WS-POS-Y(51) = WS-ALTO-PANTALLA - 2
+                       COMPUTE WS-POS-X(51) = WS-ANCHO-PANTALLA - 15
+                       MOVE WS-POS-Y(51) TO WS-POS-Y(52)
+                       MOVE WS-POS-X(51) TO WS-POS-X(52)
+                       MOVE 1 TO WS-CUADRO(51)
+                       MOVE 1 TO WS-CUADRO(52)
+                       MOVE "A" TO WS-DIR2
+                   END-IF
+                   PERFORM 500-GENERAR-COMIDA THRU 500-FIN
+               END-IF
+               MOVE "S" TO WS-INICIADO
+           END-IF.
+
+           IF WS-CHECKPOINT-CARGADO = "S" AND WS-DIR1 NOT = "D"
+               MOVE "N" TO WS-CHECKPOINT-CARGADO
+               IF WS-DIR1 = "A"
+                   PERFORM 100-ABAJO THRU 100-FIN
+               ELSE IF WS-DIR1 = "I"
+                   PERFORM 200-IZQUIERDA THRU 200-FIN
+               ELSE IF WS-DIR1 = "R"
+                   PERFORM 300-ARRIBA THRU 300-FIN
+               END-IF
+           ELSE
+               MOVE "N" TO WS-CHECKPOINT-CARGADO
+               PERFORM UNTIL FIN-JUEGO
+               MOVE "D" TO WS-DIR1
+               ADD 3 TO WS-CONTADOR
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-FIN-JUEGO
+               END-ADD
+               MOVE WS-POS-X(1) TO WS-PREV-X
+               MOVE WS-POS-Y(1) TO WS-PREV-Y
+               MOVE WS-Y TO WS-POS-Y(1)
+               MOVE WS-CONTADOR TO WS-POS-X(1)
+               MOVE 1 TO WS-CABEZA-IDX
+               PERFORM 600-VERIFICAR-COLISION THRU 600-FIN
+               IF NOT FIN-JUEGO
+                   DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
+                   ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME WS-VELOCIDAD
+                   PERFORM 900-REGISTRAR-MOVIMIENTO THRU 900-FIN
+                   DISPLAY SS-LIMPIAR-PANTALLA
+
+                   PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
+
+                   IF WS-MOVIMIENTO = 'P' OR 'p'
+                       PERFORM 700-GUARDAR-CHECKPOINT THRU 700-FIN
+                       MOVE "S" TO WS-PAUSADO
+                       MOVE "S" TO WS-FIN-JUEGO
+                   ELSE IF WS-MOVIMIENTO = 'K' OR 'k'
+                       PERFORM 100-ABAJO THRU 100-FIN
+                   ELSE IF WS-MOVIMIENTO = "I" OR "i"
+                       PERFORM 300-ARRIBA THRU 300-FIN
+           END-PERFORM
+           END-IF.
+
+           IF WS-PAUSADO NOT = "S"
+               PERFORM 800-GRABAR-PUNTAJE THRU 800-FIN
+               PERFORM 044-BORRAR-CHECKPOINT THRU 044-FIN
+               DISPLAY SS-RESUMEN
+               ACCEPT WS-TECLA-RESUMEN
+           END-IF.
+
+           CLOSE MOVELOG-FILE.
+
+       000-FIN. EXIT
+
+       GOBACK.
+
+       100-ABAJO.
+
+           PERFORM UNTIL FIN-JUEGO
+           MOVE "A" TO WS-DIR1
+           ADD 1 TO WS-Y
+               ON SIZE ERROR
+                   MOVE "S" TO WS-FIN-JUEGO
+           END-ADD
+           MOVE WS-POS-X(1) TO WS-PREV-X
+           MOVE WS-POS-Y(1) TO WS-PREV-Y
+           MOVE WS-Y TO WS-POS-Y(1)
+           MOVE WS-CONTADOR TO WS-POS-X(1)
+           MOVE 1 TO WS-CABEZA-IDX
+           PERFORM 600-VERIFICAR-COLISION THRU 600-FIN
+           IF NOT FIN-JUEGO
+               DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
+               ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME WS-VELOCIDAD
+               PERFORM 900-REGISTRAR-MOVIMIENTO THRU 900-FIN
+               DISPLAY SS-LIMPIAR-PANTALLA
+               PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
+
+               IF WS-MOVIMIENTO = 'P' OR 'p'
+                   PERFORM 700-GUARDAR-CHECKPOINT THRU 700-FIN
+                   MOVE "S" TO WS-PAUSADO
+                   MOVE "S" TO WS-FIN-JUEGO
+               ELSE IF WS-MOVIMIENTO = "L" OR  "l"
+                   PERFORM 000-INICIO THRU 000-FIN
+               ELSE IF WS-MOVIMIENTO = "J" OR "j"
+                   PERFORM 200-IZQUIERDA THRU 200-FIN
+           END-PERFORM.
+
+       100-FIN. EXIT.
+
+       200-IZQUIERDA.
+
+           PERFORM UNTIL FIN-JUEGO
+           MOVE "I" TO WS-DIR1
+           IF WS-CONTADOR < 3
+               MOVE ZERO TO WS-CONTADOR
+           ELSE
+               SUBTRACT 3 FROM WS-CONTADOR
+           END-IF
+           MOVE WS-POS-X(1) TO WS-PREV-X
+           MOVE WS-POS-Y(1) TO WS-PREV-Y
+           MOVE WS-Y TO WS-POS-Y(1)
+           MOVE WS-CONTADOR TO WS-POS-X(1)
+           MOVE 1 TO WS-CABEZA-IDX
+           PERFORM 600-VERIFICAR-COLISION THRU 600-FIN
+           IF NOT FIN-JUEGO
+               DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
+               ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME WS-VELOCIDAD
+               PERFORM 900-REGISTRAR-MOVIMIENTO THRU 900-FIN
+               DISPLAY SS-LIMPIAR-PANTALLA
+               PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
+
+               IF WS-MOVIMIENTO = 'P' OR 'p'
+                   PERFORM 700-GUARDAR-CHECKPOINT THRU 700-FIN
+                   MOVE "S" TO WS-PAUSADO
+                   MOVE "S" TO WS-FIN-JUEGO
+               ELSE IF WS-MOVIMIENTO = "I" OR "i"
+                   PERFORM 300-ARRIBA THRU 300-FIN
+               ELSE IF WS-MOVIMIENTO = "k" OR "K"
+                   PERFORM 100-ABAJO THRU 100-FIN
+           END-PERFORM.
+
+       200-FIN. EXIT.
+
+
+       300-ARRIBA.
+           PERFORM UNTIL FIN-JUEGO
+           MOVE "R" TO WS-DIR1
+           SUBTRACT 1 FROM WS-Y
+           MOVE WS-POS-X(1) TO WS-PREV-X
+           MOVE WS-POS-Y(1) TO WS-PREV-Y
+           MOVE WS-Y TO WS-POS-Y(1)
+           MOVE WS-CONTADOR TO WS-POS-X(1)
+           MOVE 1 TO WS-CABEZA-IDX
+           PERFORM 600-VERIFICAR-COLISION THRU 600-FIN
+           IF NOT FIN-JUEGO
+               DISPLAY SS-O LINE WS-Y COL WS-CONTADOR
+               ACCEPT WS-MOVIMIENTO LINE 1 COL 1 TIME WS-VELOCIDAD
+               PERFORM 900-REGISTRAR-MOVIMIENTO THRU 900-FIN
+               DISPLAY SS-LIMPIAR-PANTALLA
+               PERFORM 400-CUERPO-SERPIENTE THRU 400-FIN
+
+               IF WS-MOVIMIENTO = 'P' OR 'p'
+                   PERFORM 700-GUARDAR-CHECKPOINT THRU 700-FIN
+                   MOVE "S" TO WS-PAUSADO
+                   MOVE "S" TO WS-FIN-JUEGO
+               ELSE IF WS-MOVIMIENTO = "L" OR "l"
+                   PERFORM 000-INICIO THRU 000-FIN
+               ELSE IF WS-MOVIMIENTO = "J" OR "j"
+                   PERFORM 200-IZQUIERDA THRU 200-FIN
+           END-PERFORM.
+
+       300-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 600-VERIFICAR-COLISION  --  end the game when the head named
+      * by WS-CABEZA-IDX (1 for player 1, 51 for player 2) would
+      * leave the screen or land on any other WS-CUADRO already
+      * occupied - by its own body or, in two-player mode, by the
+      * other snake.
+      *----------------------------------------------------------------
+       600-VERIFICAR-COLISION.
+
+           IF WS-POS-Y(WS-CABEZA-IDX) < 1
+            OR WS-POS-Y(WS-CABEZA-IDX) > WS-ALTO-PANTALLA
+            OR WS-POS-X(WS-CABEZA-IDX) < 1
+            OR WS-POS-X(WS-CABEZA-IDX) > WS-ANCHO-PANTALLA
+               MOVE "S" TO WS-FIN-JUEGO
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 100
+                   IF WS-SUB NOT = WS-CABEZA-IDX
+                    AND WS-CUADRO(WS-SUB) = 1
+                    AND WS-POS-X(WS-SUB) = WS-POS-X(WS-CABEZA-IDX)
+                    AND WS-POS-Y(WS-SUB) = WS-POS-Y(WS-CABEZA-IDX)
+                       MOVE "S" TO WS-FIN-JUEGO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       600-FIN. EXIT.
+
+
+       400-CUERPO-SERPIENTE.
+
+      *     Desplaza cada segmento a la posicion del que tiene
+      *     delante, de la cola hacia la cabeza, para todo el largo
+      *     actual de la serpiente (WS-LARGO). El segmento 2 recibe
+      *     la posicion PREVIA de la cabeza (guardada antes de mover),
+      *     ya que WS-POS-X/Y(1) ya contienen la posicion NUEVA.
+           PERFORM VARYING WS-SUB FROM WS-LARGO BY -1
+                   UNTIL WS-SUB < 3
+               MOVE WS-POS-X(WS-SUB - 1) TO WS-POS-X(WS-SUB)
+               MOVE WS-POS-Y(WS-SUB - 1) TO WS-POS-Y(WS-SUB)
+               MOVE 1 TO WS-CUADRO(WS-SUB)
+           END-PERFORM.
+
+           IF WS-LARGO > 1
+               MOVE WS-PREV-X TO WS-POS-X(2)
+               MOVE WS-PREV-Y TO WS-POS-Y(2)
+               MOVE 1 TO WS-CUADRO(2)
+           END-IF.
+
+           MOVE 1 TO WS-CUADRO(1).
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-LARGO
+               DISPLAY SS-O LINE WS-POS-Y(WS-SUB) COL WS-POS-X(WS-SUB)
+           END-PERFORM.
+
+           DISPLAY SS-COMIDA LINE WS-COMIDA-Y COL WS-COMIDA-X.
+
+           IF WS-POS-X(1) = WS-COMIDA-X AND WS-POS-Y(1) = WS-COMIDA-Y
+               PERFORM 450-CRECER-SERPIENTE THRU 450-FIN
+               ADD 1 TO WS-SALTOS
+               PERFORM 500-GENERAR-COMIDA THRU 500-FIN
+           END-IF.
+
+           IF WS-MODO-JUGADORES = "2" AND NOT FIN-JUEGO
+               IF WS-MOVIMIENTO = "W" OR "w"
+                   MOVE "W" TO WS-DIR2
+               ELSE IF WS-MOVIMIENTO = "S" OR "s"
+                   MOVE "S" TO WS-DIR2
+               ELSE IF WS-MOVIMIENTO = "A" OR "a"
+                   MOVE "A" TO WS-DIR2
+               ELSE IF WS-MOVIMIENTO = "D" OR "d"
+                   MOVE "D" TO WS-DIR2
+               END-IF
+
+               MOVE WS-POS-X(51) TO WS-PREV-X2
+               MOVE WS-POS-Y(51) TO WS-PREV-Y2
+
+               IF WS-DIR2 = "W"
+                   SUBTRACT 1 FROM WS-POS-Y(51)
+               ELSE IF WS-DIR2 = "S"
+                   ADD 1 TO WS-POS-Y(51)
+               ELSE IF WS-DIR2 = "A"
+                   SUBTRACT 1 FROM WS-POS-X(51)
+               ELSE IF WS-DIR2 = "D"
+                   ADD 1 TO WS-POS-X(51)
+               END-IF
+
+               MOVE 51 TO WS-CABEZA-IDX
+               PERFORM 600-VERIFICAR-COLISION THRU 600-FIN
+
+               IF NOT FIN-JUEGO
+                   MOVE 1 TO WS-CUADRO(51)
+                   MOVE WS-PREV-X2 TO WS-POS-X(52)
+                   MOVE WS-PREV-Y2 TO WS-POS-Y(52)
+                   MOVE 1 TO WS-CUADRO(52)
+                   DISPLAY SS-O LINE WS-POS-Y(51) COL WS-POS-X(51)
+                   DISPLAY SS-O LINE WS-POS-Y(52) COL WS-POS-X(52)
+               END-IF
+           END-IF.
+
+       400-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 450-CRECER-SERPIENTE  --  grow the snake by one WS-SERPIENTE
+      * segment, appended at the current tail position, whenever
+      * something is eaten.
+      *----------------------------------------------------------------
+       450-CRECER-SERPIENTE.
+
+           IF WS-LARGO < WS-LARGO-MAXIMO
+               MOVE WS-POS-X(WS-LARGO) TO WS-POS-X(WS-LARGO + 1)
+               MOVE WS-POS-Y(WS-LARGO) TO WS-POS-Y(WS-LARGO + 1)
+               MOVE 1                  TO WS-CUADRO(WS-LARGO + 1)
+               ADD 1 TO WS-LARGO
+           END-IF.
+
+       450-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 500-GENERAR-COMIDA  --  place a food marker (SS-COMIDA) on a
+      * random LINE/COL not currently occupied by the snake.
+      *----------------------------------------------------------------
+       500-GENERAR-COMIDA.
+
+           MOVE "N" TO WS-COMIDA-VALIDA.
+           PERFORM UNTIL WS-COMIDA-VALIDA = "S"
+               MOVE FUNCTION RANDOM TO WS-ALEATORIO
+               COMPUTE WS-COMIDA-Y =
+                   FUNCTION MOD(WS-ALEATORIO * 9999,
+                       WS-ALTO-PANTALLA) + 1
+               MOVE FUNCTION RANDOM TO WS-ALEATORIO
+               COMPUTE WS-COMIDA-X =
+                   FUNCTION MOD(WS-ALEATORIO * 9999,
+                       WS-ANCHO-PANTALLA) + 1
+               MOVE "S" TO WS-COMIDA-VALIDA
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 100
+                   IF WS-CUADRO(WS-SUB) = 1
+                    AND WS-POS-X(WS-SUB) = WS-COMIDA-X
+                    AND WS-POS-Y(WS-SUB) = WS-COMIDA-Y
+                       MOVE "N" TO WS-COMIDA-VALIDA
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       500-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 010-CARGAR-CONFIGURACION  --  read board height/width and the
+      * starting X/Y from BOARD.CFG so the play area no longer has to
+      * be recompiled to change. When the file is missing, the
+      * traditional 24x80 board and WS-Y=03/WS-X=15 start are kept.
+      *----------------------------------------------------------------
+       010-CARGAR-CONFIGURACION.
+
+           OPEN INPUT CONFIG-FILE.
+           IF WS-CFG-STATUS = "00"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-ALTO     TO WS-ALTO-PANTALLA
+                       MOVE CFG-ANCHO    TO WS-ANCHO-PANTALLA
+                       MOVE CFG-INICIO-Y TO WS-Y
+                       MOVE CFG-INICIO-X TO WS-X
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       010-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 015-ABRIR-BITACORA  --  open MOVELOG.DAT once for the run.
+      * A session resumed from CHECKPOINT.DAT opens in EXTEND mode so
+      * it keeps appending to the same log; a genuinely fresh game
+      * opens in OUTPUT mode so it starts a clean log instead of
+      * appending onto an unrelated prior run.
+      *----------------------------------------------------------------
+       015-ABRIR-BITACORA.
+
+           IF WS-CHECKPOINT-CARGADO = "S"
+               OPEN EXTEND MOVELOG-FILE
+               IF WS-MOVELOG-STATUS NOT = "00"
+                   CLOSE MOVELOG-FILE
+                   OPEN OUTPUT MOVELOG-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MOVELOG-FILE
+           END-IF.
+
+       015-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 040-VERIFICAR-CHECKPOINT  --  offer to resume from
+      * CHECKPOINT.DAT (written by 700-GUARDAR-CHECKPOINT) instead of
+      * always starting a fresh board.
+      *----------------------------------------------------------------
+       040-VERIFICAR-CHECKPOINT.
+
+           MOVE "N" TO WS-CHECKPOINT-CARGADO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "SE ENCONTRO UNA PARTIDA PAUSADA."
+                       DISPLAY "DESEA CONTINUARLA? (S/N): "
+                       ACCEPT WS-RESPUESTA
+                       IF WS-RESPUESTA = "S" OR "s"
+                           PERFORM 042-RESTAURAR-CHECKPOINT THRU 042-FIN
+                           MOVE "S" TO WS-CHECKPOINT-CARGADO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHECKPOINT-CARGADO = "S"
+                   PERFORM 044-BORRAR-CHECKPOINT THRU 044-FIN
+               END-IF
+           END-IF.
+
+       040-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 042-RESTAURAR-CHECKPOINT  --  copy a checkpoint record back
+      * into the live WS- fields and the WS-SERPIENTE table.
+      *----------------------------------------------------------------
+       042-RESTAURAR-CHECKPOINT.
+
+           MOVE CK-CONTADOR  TO WS-CONTADOR.
+           MOVE CK-SALTOS    TO WS-SALTOS.
+           MOVE CK-JUGADAS   TO WS-JUGADAS.
+           MOVE CK-LARGO     TO WS-LARGO.
+           MOVE CK-POS-Y     TO WS-Y.
+           MOVE CK-POS-X     TO WS-X.
+           MOVE CK-COMIDA-Y  TO WS-COMIDA-Y.
+           MOVE CK-COMIDA-X  TO WS-COMIDA-X.
+           MOVE CK-DIR1      TO WS-DIR1.
+           MOVE CK-DIR2      TO WS-DIR2.
+           MOVE CK-MODO-JUGADORES TO WS-MODO-JUGADORES.
+           PERFORM 028-FIJAR-LARGO-MAXIMO THRU 028-FIN.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 100
+               MOVE CK-S-CUADRO(WS-SUB) TO WS-CUADRO(WS-SUB)
+               MOVE CK-S-POS-X(WS-SUB)  TO WS-POS-X(WS-SUB)
+               MOVE CK-S-POS-Y(WS-SUB)  TO WS-POS-Y(WS-SUB)
+               MOVE CK-S-CUERPO(WS-SUB) TO WS-CUERPO(WS-SUB)
+           END-PERFORM.
+
+       042-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 044-BORRAR-CHECKPOINT  --  truncate CHECKPOINT.DAT so a
+      * pause already resumed, or a session that ended normally,
+      * is never offered again as "PARTIDA PAUSADA" on a later run.
+      *----------------------------------------------------------------
+       044-BORRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       044-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 700-GUARDAR-CHECKPOINT  --  dump the live snake table and
+      * position/score counters to CHECKPOINT.DAT so 'P' can pause the
+      * session and 040-VERIFICAR-CHECKPOINT can pick it back up later.
+      *----------------------------------------------------------------
+       700-GUARDAR-CHECKPOINT.
+
+           MOVE WS-CONTADOR  TO CK-CONTADOR.
+           MOVE WS-SALTOS    TO CK-SALTOS.
+           MOVE WS-JUGADAS   TO CK-JUGADAS.
+           MOVE WS-LARGO     TO CK-LARGO.
+           MOVE WS-Y         TO CK-POS-Y.
+           MOVE WS-X         TO CK-POS-X.
+           MOVE WS-COMIDA-Y  TO CK-COMIDA-Y.
+           MOVE WS-COMIDA-X  TO CK-COMIDA-X.
+           MOVE WS-DIR1      TO CK-DIR1.
+           MOVE WS-DIR2      TO CK-DIR2.
+           MOVE WS-MODO-JUGADORES TO CK-MODO-JUGADORES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 100
+               MOVE WS-CUADRO(WS-SUB) TO CK-S-CUADRO(WS-SUB)
+               MOVE WS-POS-X(WS-SUB)  TO CK-S-POS-X(WS-SUB)
+               MOVE WS-POS-Y(WS-SUB)  TO CK-S-POS-Y(WS-SUB)
+               MOVE WS-CUERPO(WS-SUB) TO CK-S-CUERPO(WS-SUB)
+           END-PERFORM.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       700-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 025-PEDIR-INICIALES  --  ask the player who is playing so the
+      * score row written at the end of the run can be attributed.
+      *----------------------------------------------------------------
+       025-PEDIR-INICIALES.
+
+           DISPLAY SS-LIMPIAR-PANTALLA.
+           DISPLAY "INGRESE SUS INICIALES (3 LETRAS): ".
+           ACCEPT WS-INICIALES.
+           IF WS-INICIALES = SPACES
+               MOVE "AAA" TO WS-INICIALES
+           END-IF.
+
+       025-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 026-SELECCIONAR-MODO  --  ask whether a second player joins the
+      * board, sharing WS-SERPIENTE (segments 51/52) with the WASD
+      * keys.
+      *----------------------------------------------------------------
+       026-SELECCIONAR-MODO.
+
+           DISPLAY "MODO: 1 O 2 JUGADORES? (1/2) ".
+           ACCEPT WS-MODO-JUGADORES.
+           IF WS-MODO-JUGADORES NOT = "2"
+               MOVE "1" TO WS-MODO-JUGADORES
+           END-IF.
+           PERFORM 028-FIJAR-LARGO-MAXIMO THRU 028-FIN.
+
+       026-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 028-FIJAR-LARGO-MAXIMO  --  cap WS-LARGO so player 1's body
+      * can never grow into the reserved WS-SERPIENTE(51)/(52) slots
+      * that hold player 2's head and tail.
+      *----------------------------------------------------------------
+       028-FIJAR-LARGO-MAXIMO.
+
+           IF WS-MODO-JUGADORES = "2"
+               MOVE 50 TO WS-LARGO-MAXIMO
+           ELSE
+               MOVE 99 TO WS-LARGO-MAXIMO
+           END-IF.
+
+       028-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 027-SELECCIONAR-DIFICULTAD  --  set WS-VELOCIDAD, the timeout
+      * used by every ACCEPT WS-MOVIMIENTO, from the chosen difficulty.
+      * A smaller timeout gives the player less time per move.
+      *----------------------------------------------------------------
+       027-SELECCIONAR-DIFICULTAD.
+
+           MOVE SPACE TO WS-RESPUESTA.
+           DISPLAY "DIFICULTAD: (F)ACIL, (M)EDIA, (D)IFICIL ".
+           ACCEPT WS-RESPUESTA.
+           IF WS-RESPUESTA = "F" OR "f"
+               MOVE 3 TO WS-VELOCIDAD
+           ELSE IF WS-RESPUESTA = "D" OR "d"
+               MOVE 1 TO WS-VELOCIDAD
+           ELSE
+               MOVE 2 TO WS-VELOCIDAD
+           END-IF.
+
+       027-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 030-CARGAR-TOP10  --  read every record on SCORES.DAT, keep the
+      * best 10 in WS-TOP10-TABLA and display them before the board is
+      * drawn.
+      *----------------------------------------------------------------
+       030-CARGAR-TOP10.
+
+           MOVE ZERO TO WS-TOP10-CONTADOR.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               MOVE SPACES TO WS-TOP10-INICIALES(WS-SUB)
+               MOVE ZERO   TO WS-TOP10-PUNTAJE(WS-SUB)
+               MOVE SPACES TO WS-TOP10-FECHA(WS-SUB)
+           END-PERFORM.
+
+           OPEN INPUT SCORES-FILE.
+           IF WS-SCORES-STATUS = "35"
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-EOF-SCORES
+               PERFORM UNTIL EOF-SCORES
+                   READ SCORES-FILE NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-EOF-SCORES
+                       NOT AT END
+                           PERFORM 032-INSERTAR-TOP10 THRU 032-FIN
+                   END-READ
+               END-PERFORM
+               CLOSE SCORES-FILE
+           END-IF.
+
+           PERFORM 034-MOSTRAR-TOP10 THRU 034-FIN.
+
+       030-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 032-INSERTAR-TOP10  --  insertion-sort a single score record
+      * into the descending WS-TOP10-TABLA (10 slots).
+      *----------------------------------------------------------------
+       032-INSERTAR-TOP10.
+
+           IF WS-TOP10-CONTADOR < 10
+               ADD 1 TO WS-TOP10-CONTADOR
+           END-IF.
+
+           IF SC-PUNTAJE > WS-TOP10-PUNTAJE(WS-TOP10-CONTADOR)
+              OR WS-TOP10-CONTADOR < 10
+               PERFORM VARYING WS-SUB FROM 10 BY -1
+                       UNTIL WS-SUB = 1
+                   IF SC-PUNTAJE > WS-TOP10-PUNTAJE(WS-SUB - 1)
+                       MOVE WS-TOP10-INICIALES(WS-SUB - 1)
+                           TO WS-TOP10-INICIALES(WS-SUB)
+                       MOVE WS-TOP10-PUNTAJE(WS-SUB - 1)
+                           TO WS-TOP10-PUNTAJE(WS-SUB)
+                       MOVE WS-TOP10-FECHA(WS-SUB - 1)
+                           TO WS-TOP10-FECHA(WS-SUB)
+                   END-IF
+               END-PERFORM
+
+               MOVE WS-SUB TO WS-SUB2
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 10
+                   IF WS-TOP10-PUNTAJE(WS-SUB) < SC-PUNTAJE
+                    OR WS-TOP10-PUNTAJE(WS-SUB) = ZERO
+                       MOVE SC-INICIALES TO WS-TOP10-INICIALES(WS-SUB)
+                       MOVE SC-PUNTAJE   TO WS-TOP10-PUNTAJE(WS-SUB)
+                       MOVE SC-FECHA     TO WS-TOP10-FECHA(WS-SUB)
+                       MOVE 11           TO WS-SUB
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       032-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 034-MOSTRAR-TOP10  --  print the current top-10 list to the
+      * terminal before the playing board is displayed.
+      *----------------------------------------------------------------
+       034-MOSTRAR-TOP10.
+
+           DISPLAY "==== TOP 10 PUNTAJES ====".
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               IF WS-TOP10-PUNTAJE(WS-SUB) > ZERO
+                   DISPLAY WS-SUB " - " WS-TOP10-INICIALES(WS-SUB)
+                       "  " WS-TOP10-PUNTAJE(WS-SUB)
+                       "  " WS-TOP10-FECHA(WS-SUB)
+               END-IF
+           END-PERFORM.
+           DISPLAY "==========================".
+
+       034-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 800-GRABAR-PUNTAJE  --  append the result of this run (player
+      * initials, final WS-CONTADOR, date/time) to SCORES.DAT.
+      *----------------------------------------------------------------
+       800-GRABAR-PUNTAJE.
+
+           ACCEPT WS-FECHA-SIS FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SIS  FROM TIME.
+
+           OPEN I-O SCORES-FILE.
+           IF WS-SCORES-STATUS = "35"
+               CLOSE SCORES-FILE
+               OPEN OUTPUT SCORES-FILE
+               CLOSE SCORES-FILE
+               OPEN I-O SCORES-FILE
+           END-IF.
+
+           MOVE WS-FECHA-SIS         TO SC-TIMESTAMP(1:8)
+           MOVE WS-HORA-SIS(1:6)     TO SC-TIMESTAMP(9:6)
+           MOVE WS-INICIALES         TO SC-INICIALES
+           MOVE WS-CONTADOR          TO SC-PUNTAJE
+           MOVE WS-FECHA-SIS         TO SC-FECHA
+           MOVE WS-HORA-SIS          TO SC-HORA
+
+           MOVE "N" TO WS-PUNTAJE-GRABADO.
+           PERFORM UNTIL WS-PUNTAJE-GRABADO = "S"
+               WRITE SC-RECORD
+                   INVALID KEY
+                       ADD 1 TO SC-TIMESTAMP
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-PUNTAJE-GRABADO
+               END-WRITE
+           END-PERFORM.
+
+           CLOSE SCORES-FILE.
+
+       800-FIN. EXIT.
+
+      *----------------------------------------------------------------
+      * 900-REGISTRAR-MOVIMIENTO  --  append one line to MOVELOG.DAT
+      * for every accepted keystroke, so a run can be replayed later.
+      *----------------------------------------------------------------
+       900-REGISTRAR-MOVIMIENTO.
+
+           MOVE WS-MOVIMIENTO  TO ML-TECLA.
+           MOVE WS-POS-X(1)    TO ML-POS-X.
+           MOVE WS-POS-Y(1)    TO ML-POS-Y.
+           MOVE WS-CONTADOR    TO ML-CONTADOR.
+           WRITE ML-RECORD.
+           ADD 1 TO WS-JUGADAS.
+
+       900-FIN. EXIT.
